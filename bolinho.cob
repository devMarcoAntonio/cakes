@@ -27,6 +27,18 @@
            ALTERNATE RECORD KEY        IS MARGEM WITH DUPLICATES
            FILE STATUS                 IS WS-STATUS-ARQUIVO-MARGEM.
 
+           SELECT ARQUIVO-MOVIMENTO ASSIGN TO DISK
+           ORGANIZATION                IS INDEXED
+           ACCESS MODE                 IS DYNAMIC
+           RECORD KEY                  IS CHAVE-MOVIMENTO
+           FILE STATUS                 IS WS-STATUS-ARQUIVO-MOVIMENTO.
+
+           SELECT ARQUIVO-ORDENACAO ASSIGN TO "WORKSORT".
+
+           SELECT ARQUIVO-ERRO ASSIGN TO DISK
+           ORGANIZATION                IS LINE SEQUENTIAL
+           FILE STATUS                 IS WS-STATUS-ARQUIVO-ERRO.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQUIVO-ESTOQUE
@@ -43,6 +55,7 @@
                05 VALOR-CUSTO      PIC 9(04)V99.
                05 VALOR-VENDA      PIC 9(04)V99.
                05 QTD-ESTOQUE      PIC 9(04).
+               05 PONTO-PEDIDO     PIC 9(04).
 
        FD ARQUIVO-MARGEM
            LABEL RECORDS ARE STANDARD
@@ -51,11 +64,85 @@
                05 SKU-MARGEM       PIC 9(04).
                05 MARGEM           PIC 9(04)V99.
 
+       FD ARQUIVO-MOVIMENTO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "MOVIMENTO.DAT".
+           01 REGISTRO-MOVIMENTO.
+               05 CHAVE-MOVIMENTO.
+                   10 SKU-MOVIMENTO    PIC 9(04).
+                   10 SEQ-MOVIMENTO    PIC 9(08).
+               05 DATA-MOVIMENTO       PIC 9(08).
+               05 TIPO-MOVIMENTO       PIC X(01).
+                   88 MOVIMENTO-CADASTRO VALUE "C".
+                   88 MOVIMENTO-EDICAO   VALUE "E".
+               05 QTD-ANTERIOR          PIC 9(04).
+               05 QTD-NOVA              PIC 9(04).
+               05 QTD-VARIACAO          PIC S9(04).
+
+       SD ARQUIVO-ORDENACAO.
+           01 REGISTRO-ORDENACAO.
+               05 OS-DEFICIT            PIC 9(04).
+               05 OS-SKU                PIC 9(04).
+               05 OS-NOME               PIC X(30).
+               05 OS-QTD                PIC 9(04).
+               05 OS-PONTO              PIC 9(04).
+
+       FD ARQUIVO-ERRO
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ERRO.LOG".
+           01 REGISTRO-ERRO            PIC X(80).
+
        WORKING-STORAGE SECTION.
            77 WS-STATUS-ARQUIVO            PIC X(02).
            77 WS-STATUS-ARQUIVO-MARGEM     PIC X(02).
+           77 WS-STATUS-ARQUIVO-MOVIMENTO  PIC X(02).
            77 WS-MENSAGEM                  PIC X(50) VALUE SPACES.
            77 WS-TEMPORIZADOR              PIC 9(05) VALUE ZEROS.
+           77 WS-OPCAO                     PIC X(01) VALUE SPACE.
+           77 WS-CONFIRMA                  PIC X(01) VALUE SPACE.
+           77 WS-CUSTO-ANTERIOR            PIC 9(04)V99 VALUE ZEROS.
+           77 WS-VENDA-ANTERIOR            PIC 9(04)V99 VALUE ZEROS.
+           77 WS-QTD-ANTERIOR-EDICAO       PIC 9(04) VALUE ZEROS.
+           77 WS-TOTAL-CUSTO               PIC 9(08)V99 VALUE ZEROS.
+           77 WS-TOTAL-VENDA               PIC 9(08)V99 VALUE ZEROS.
+           77 WS-ITEM-CUSTO                PIC 9(08)V99 VALUE ZEROS.
+           77 WS-ITEM-VENDA                PIC 9(08)V99 VALUE ZEROS.
+           77 WS-ITEM-LUCRO                PIC 9(08)V99 VALUE ZEROS.
+           77 WS-MODO-LISTA                PIC X(01) VALUE "1".
+           77 WS-NOME-PESQUISA             PIC X(30) VALUE SPACES.
+           77 WS-CONTADOR-LISTA            PIC 9(02) VALUE ZEROS.
+           77 WS-PAG-TAMANHO               PIC 9(02) VALUE 10.
+           77 WS-DATA-ATUAL                PIC 9(08) VALUE ZEROS.
+           77 WS-DIAS-ALERTA               PIC 9(03) VALUE 30.
+           77 WS-ORDINAL-ATUAL             PIC 9(07) VALUE ZEROS.
+           77 WS-ORDINAL-VALIDADE          PIC 9(07) VALUE ZEROS.
+           77 WS-DIAS-RESTANTES            PIC S9(05) VALUE ZEROS.
+           77 WS-MARGEM-CALCULADA          PIC 9(04)V99 VALUE ZEROS.
+           77 WS-DIFERENCA-MARGEM          PIC S9(05)V99 VALUE ZEROS.
+           77 WS-TOLERANCIA-MARGEM         PIC 9(04)V99 VALUE 0,01.
+           77 WS-STATUS-ARQUIVO-ERRO       PIC X(02).
+           77 WS-TENTATIVAS-ESTOQUE        PIC 9(02) VALUE ZEROS.
+           77 WS-TENTATIVAS-MARGEM         PIC 9(02) VALUE ZEROS.
+           77 WS-TENTATIVAS-MOVIMENTO      PIC 9(02) VALUE ZEROS.
+           77 WS-MAX-TENTATIVAS            PIC 9(02) VALUE 3.
+           77 WS-LOG-ARQUIVO               PIC X(12) VALUE SPACES.
+           77 WS-LOG-STATUS                PIC X(02) VALUE SPACES.
+           77 WS-LOG-TENTATIVA             PIC 9(02) VALUE ZEROS.
+           77 WS-LOG-DATA                  PIC 9(08) VALUE ZEROS.
+           77 WS-LOG-HORA                  PIC 9(08) VALUE ZEROS.
+           77 WS-MARGEM-AUSENTE            PIC X(01) VALUE "N".
+           77 WS-MARGEM-REMOVIDA           PIC X(01) VALUE "N".
+           77 WS-MOV-SKU-NOVO              PIC 9(04) VALUE ZEROS.
+           77 WS-MOV-TIPO-NOVO             PIC X(01) VALUE SPACE.
+           77 WS-MOV-QTD-ANT-NOVO          PIC 9(04) VALUE ZEROS.
+           77 WS-MOV-QTD-NOVA-NOVO         PIC 9(04) VALUE ZEROS.
+           77 WS-PROX-SEQ-MOVIMENTO        PIC 9(08) VALUE ZEROS.
+           77 WS-VALIDADE-YYYYMMDD         PIC 9(08) VALUE ZEROS.
+           77 WS-NOME-PESQUISA-LEN         PIC 9(02) VALUE ZEROS.
+           77 WS-POS-NOME                  PIC 9(02) VALUE ZEROS.
+           77 WS-DIAS-NO-MES               PIC 9(02) VALUE ZEROS.
+           77 WS-QUOCIENTE-BISSEXTO        PIC 9(04) VALUE ZEROS.
+           77 WS-RESTO-BISSEXTO            PIC 9(03) VALUE ZEROS.
 
        SCREEN SECTION.
        01 SS-TELA-MENSAGEM.
@@ -83,7 +170,105 @@
            05 VALUE "OSTRAR LISTA COMPLETA"          LINE 16 COLUMN 21.
            05 VALUE "S" FOREGROUND-COLOR 15          LINE 17 COLUMN 20.
            05 VALUE "AIR"                            LINE 17 COLUMN 21.
- 
+           05 VALUE "V" FOREGROUND-COLOR 15          LINE 18 COLUMN 20.
+           05 VALUE "ENCIMENTOS PROXIMOS"            LINE 18 COLUMN 21.
+           05 VALUE "X" FOREGROUND-COLOR 15          LINE 19 COLUMN 20.
+           05 VALUE " RECONCILIAR MARGEM"            LINE 19 COLUMN 21.
+           05 VALUE "B" FOREGROUND-COLOR 15          LINE 20 COLUMN 20.
+           05 VALUE "AIXO ESTOQUE (SUGERIR COMPRA)"  LINE 20 COLUMN 21.
+           05 VALUE "OPCAO> "                         LINE 22 COLUMN 25.
+           05 PIC X(01) TO WS-OPCAO                  LINE 22 COLUMN 32
+               FOREGROUND-COLOR 15 REVERSE-VIDEO.
+
+       01 SS-TELA-CADASTRO.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
+           05 VALUE "CADASTRAR NOVO PRODUTO"        LINE 02 COLUMN 25.
+           05 VALUE "SKU.............:"             LINE 04 COLUMN 20.
+           05 PIC 9(04) USING SKU                   LINE 04 COLUMN 38.
+           05 VALUE "NOME............:"             LINE 05 COLUMN 20.
+           05 PIC X(30) USING NOME                  LINE 05 COLUMN 38.
+           05 VALUE "VALIDADE (DD/MM/AAAA):"        LINE 06 COLUMN 20.
+           05 PIC 99 USING DIA                      LINE 06 COLUMN 43.
+           05 VALUE "/"                             LINE 06 COLUMN 45.
+           05 PIC 99 USING MES                      LINE 06 COLUMN 46.
+           05 VALUE "/"                             LINE 06 COLUMN 48.
+           05 PIC 9(04) USING ANO                   LINE 06 COLUMN 49.
+           05 VALUE "VALOR DE CUSTO..:"             LINE 07 COLUMN 20.
+           05 PIC 9(04)V99 USING VALOR-CUSTO        LINE 07 COLUMN 38.
+           05 VALUE "VALOR DE VENDA..:"             LINE 08 COLUMN 20.
+           05 PIC 9(04)V99 USING VALOR-VENDA        LINE 08 COLUMN 38.
+           05 VALUE "QTD EM ESTOQUE..:"             LINE 09 COLUMN 20.
+           05 PIC 9(04) USING QTD-ESTOQUE           LINE 09 COLUMN 38.
+           05 VALUE "PONTO DE PEDIDO.:"             LINE 10 COLUMN 20.
+           05 PIC 9(04) USING PONTO-PEDIDO          LINE 10 COLUMN 38.
+           05 VALUE "CONFIRMA GRAVACAO (S/N)?:"     LINE 12 COLUMN 20.
+           05 PIC X(01) USING WS-CONFIRMA           LINE 12 COLUMN 46.
+
+       01 SS-TELA-PESQUISA-SKU.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
+           05 VALUE "INFORME O SKU DO PRODUTO:"     LINE 05 COLUMN 20.
+           05 PIC 9(04) USING SKU                   LINE 05 COLUMN 48.
+
+       01 SS-TELA-REMOVER-CONFIRMA.
+           05 BLANK SCREEN BACKGROUND-COLOR 04 FOREGROUND-COLOR 15.
+           05 VALUE "CONFIRMA A REMOCAO DO PRODUTO?" LINE 02 COLUMN 20.
+           05 VALUE "SKU.............:"             LINE 04 COLUMN 20.
+           05 PIC 9(04) FROM SKU                    LINE 04 COLUMN 38.
+           05 VALUE "NOME............:"             LINE 05 COLUMN 20.
+           05 PIC X(30) FROM NOME                   LINE 05 COLUMN 38.
+           05 VALUE "VALIDADE........:"             LINE 06 COLUMN 20.
+           05 PIC 99 FROM DIA                       LINE 06 COLUMN 38.
+           05 VALUE "/"                             LINE 06 COLUMN 40.
+           05 PIC 99 FROM MES                       LINE 06 COLUMN 41.
+           05 VALUE "/"                             LINE 06 COLUMN 43.
+           05 PIC 9(04) FROM ANO                    LINE 06 COLUMN 44.
+           05 VALUE "QTD EM ESTOQUE..:"             LINE 07 COLUMN 20.
+           05 PIC 9(04) FROM QTD-ESTOQUE            LINE 07 COLUMN 38.
+           05 VALUE "CONFIRMA (S/N)?.:"             LINE 09 COLUMN 20.
+           05 PIC X(01) USING WS-CONFIRMA           LINE 09 COLUMN 38.
+
+       01 SS-TELA-EDITAR.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
+           05 VALUE "EDITAR REGISTRO DE PRODUTO"    LINE 02 COLUMN 25.
+           05 VALUE "SKU.............:"             LINE 04 COLUMN 20.
+           05 PIC 9(04) FROM SKU                    LINE 04 COLUMN 38.
+           05 VALUE "NOME............:"             LINE 05 COLUMN 20.
+           05 PIC X(30) USING NOME                  LINE 05 COLUMN 38.
+           05 VALUE "VALIDADE (DD/MM/AAAA):"        LINE 06 COLUMN 20.
+           05 PIC 99 USING DIA                      LINE 06 COLUMN 43.
+           05 VALUE "/"                             LINE 06 COLUMN 45.
+           05 PIC 99 USING MES                      LINE 06 COLUMN 46.
+           05 VALUE "/"                             LINE 06 COLUMN 48.
+           05 PIC 9(04) USING ANO                   LINE 06 COLUMN 49.
+           05 VALUE "VALOR DE CUSTO..:"             LINE 07 COLUMN 20.
+           05 PIC 9(04)V99 USING VALOR-CUSTO        LINE 07 COLUMN 38.
+           05 VALUE "VALOR DE VENDA..:"             LINE 08 COLUMN 20.
+           05 PIC 9(04)V99 USING VALOR-VENDA        LINE 08 COLUMN 38.
+           05 VALUE "QTD EM ESTOQUE..:"             LINE 09 COLUMN 20.
+           05 PIC 9(04) USING QTD-ESTOQUE           LINE 09 COLUMN 38.
+           05 VALUE "PONTO DE PEDIDO.:"             LINE 10 COLUMN 20.
+           05 PIC 9(04) USING PONTO-PEDIDO          LINE 10 COLUMN 38.
+           05 VALUE "CONFIRMA ALTERACAO (S/N)?:"    LINE 12 COLUMN 20.
+           05 PIC X(01) USING WS-CONFIRMA           LINE 12 COLUMN 48.
+
+       01 SS-TELA-LISTA-OPCAO.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
+           05 VALUE "MOSTRAR LISTA COMPLETA"        LINE 02 COLUMN 25.
+           05 VALUE "1 = LISTAR TODOS POR SKU"      LINE 05 COLUMN 20.
+           05 VALUE "2 = PESQUISAR POR NOME"        LINE 06 COLUMN 20.
+           05 VALUE "OPCAO............:"            LINE 08 COLUMN 20.
+           05 PIC X(01) USING WS-MODO-LISTA         LINE 08 COLUMN 39.
+           05 VALUE "NOME (OU INICIO).:"            LINE 09 COLUMN 20.
+           05 PIC X(30) USING WS-NOME-PESQUISA      LINE 09 COLUMN 39.
+
+       01 SS-TELA-VALIDADE-OPCAO.
+           05 BLANK SCREEN BACKGROUND-COLOR 03 FOREGROUND-COLOR 00.
+           05 VALUE "VENCIMENTOS PROXIMOS"          LINE 02 COLUMN 25.
+           05 VALUE "ALERTAR PRODUTOS QUE VENCEM EM ATE QUANTOS"
+               LINE 05 COLUMN 15.
+           05 VALUE "DIAS (EX: 7, 15 OU 30)..:"     LINE 06 COLUMN 15.
+           05 PIC 9(03) USING WS-DIAS-ALERTA        LINE 06 COLUMN 41.
+
        PROCEDURE DIVISION.
       ***********************
       * PARAGRAFO PRINCIPAL  *
@@ -93,30 +278,615 @@
            IF WS-STATUS-ARQUIVO NOT = "00"
                IF WS-STATUS-ARQUIVO = "30"
                    OPEN OUTPUT ARQUIVO-ESTOQUE
-                   MOVE "O arquivo de estoque esta sendo criado..." 
+                   MOVE "O arquivo de estoque esta sendo criado..."
                        TO WS-MENSAGEM
                    PERFORM P-MSG-ZERA THRU P-MSG-FIM
                    CLOSE ARQUIVO-ESTOQUE
                    GO TO P-ABERTURA-ARQUIVO-ESTOQUE
                 ELSE
-                   GO TO P-FIM-EXIT.
+                   GO TO P-ABERTURA-ARQUIVO-ESTOQUE-ERRO.
+           GO TO P-ABERTURA-ARQUIVO-ESTOQUE-EXIT.
+
+       P-ABERTURA-ARQUIVO-ESTOQUE-ERRO.
+           ADD 1 TO WS-TENTATIVAS-ESTOQUE
+           MOVE "ESTOQUE.DAT"         TO WS-LOG-ARQUIVO
+           MOVE WS-STATUS-ARQUIVO     TO WS-LOG-STATUS
+           MOVE WS-TENTATIVAS-ESTOQUE TO WS-LOG-TENTATIVA
+           PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+           IF WS-STATUS-ARQUIVO = "39"
+               DISPLAY "ESTOQUE.DAT TEM LAYOUT INCOMPATIVEL (STATUS 39)"
+               DISPLAY "APAGUE OU CONVERTA O ARQUIVO ANTES DE USAR O"
+                   " SISTEMA."
+               GO TO P-FIM-EXIT.
+           DISPLAY "ERRO AO ABRIR ESTOQUE.DAT - STATUS "
+               WS-STATUS-ARQUIVO
+           IF WS-TENTATIVAS-ESTOQUE < WS-MAX-TENTATIVAS
+               GO TO P-ABERTURA-ARQUIVO-ESTOQUE.
+           DISPLAY "FALHA PERSISTENTE AO ABRIR ESTOQUE.DAT - ENCERRANDO"
+           GO TO P-FIM-EXIT.
+       P-ABERTURA-ARQUIVO-ESTOQUE-EXIT.
+           EXIT.
 
        P-ABERTURA-ARQUIVO-MARGEM.
            OPEN I-O ARQUIVO-MARGEM
            IF WS-STATUS-ARQUIVO-MARGEM NOT = "00"
                IF WS-STATUS-ARQUIVO-MARGEM = "30"
                    OPEN OUTPUT ARQUIVO-MARGEM
-                   MOVE "O arquivo de margens esta sendo criado..." 
+                   MOVE "O arquivo de margens esta sendo criado..."
                        TO WS-MENSAGEM
                    PERFORM P-MSG-ZERA THRU P-MSG-FIM
                    CLOSE ARQUIVO-MARGEM
                    GO TO P-ABERTURA-ARQUIVO-MARGEM
                 ELSE
-                   GO TO P-FIM-EXIT. 
-       P-MENU-PRINCIPAL.           
+                   GO TO P-ABERTURA-ARQUIVO-MARGEM-ERRO.
+           GO TO P-ABERTURA-ARQUIVO-MARGEM-EXIT.
+
+       P-ABERTURA-ARQUIVO-MARGEM-ERRO.
+           ADD 1 TO WS-TENTATIVAS-MARGEM
+           MOVE "MARGEM.DAT"         TO WS-LOG-ARQUIVO
+           MOVE WS-STATUS-ARQUIVO-MARGEM TO WS-LOG-STATUS
+           MOVE WS-TENTATIVAS-MARGEM TO WS-LOG-TENTATIVA
+           PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+           DISPLAY "ERRO AO ABRIR MARGEM.DAT - STATUS "
+               WS-STATUS-ARQUIVO-MARGEM
+           IF WS-TENTATIVAS-MARGEM < WS-MAX-TENTATIVAS
+               GO TO P-ABERTURA-ARQUIVO-MARGEM.
+           DISPLAY "FALHA PERSISTENTE AO ABRIR MARGEM.DAT - ENCERRANDO"
+           GO TO P-FIM-EXIT.
+       P-ABERTURA-ARQUIVO-MARGEM-EXIT.
+           EXIT.
+
+       P-ABERTURA-ARQUIVO-MOVIMENTO.
+           OPEN I-O ARQUIVO-MOVIMENTO
+           IF WS-STATUS-ARQUIVO-MOVIMENTO NOT = "00"
+               IF WS-STATUS-ARQUIVO-MOVIMENTO = "30"
+                   OPEN OUTPUT ARQUIVO-MOVIMENTO
+                   MOVE "O arquivo de movimentos esta sendo criado..."
+                       TO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   CLOSE ARQUIVO-MOVIMENTO
+                   GO TO P-ABERTURA-ARQUIVO-MOVIMENTO
+                ELSE
+                   GO TO P-ABERTURA-ARQUIVO-MOVIMENTO-ERRO.
+           GO TO P-ABERTURA-ARQUIVO-MOVIMENTO-EXIT.
+
+       P-ABERTURA-ARQUIVO-MOVIMENTO-ERRO.
+           ADD 1 TO WS-TENTATIVAS-MOVIMENTO
+           MOVE "MOVIMENTO.DAT"            TO WS-LOG-ARQUIVO
+           MOVE WS-STATUS-ARQUIVO-MOVIMENTO TO WS-LOG-STATUS
+           MOVE WS-TENTATIVAS-MOVIMENTO    TO WS-LOG-TENTATIVA
+           PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+           DISPLAY "ERRO AO ABRIR MOVIMENTO.DAT - STATUS "
+               WS-STATUS-ARQUIVO-MOVIMENTO
+           IF WS-TENTATIVAS-MOVIMENTO < WS-MAX-TENTATIVAS
+               GO TO P-ABERTURA-ARQUIVO-MOVIMENTO.
+           DISPLAY "FALHA PERSISTENTE AO ABRIR MOVIMENTO.DAT"
+               " - ENCERRANDO"
+           GO TO P-FIM-EXIT.
+       P-ABERTURA-ARQUIVO-MOVIMENTO-EXIT.
+           EXIT.
+       P-MENU-PRINCIPAL.
+           MOVE SPACE TO WS-OPCAO
+           DISPLAY SS-TELA-MENU-PRINCIPAL
+           ACCEPT SS-TELA-MENU-PRINCIPAL
+           IF WS-OPCAO = "C" OR WS-OPCAO = "c"
+               PERFORM P-CADASTRAR-PRODUTO
+                   THRU P-CADASTRAR-PRODUTO-EXIT.
+           IF WS-OPCAO = "R" OR WS-OPCAO = "r"
+               PERFORM P-REMOVER-PRODUTO THRU P-REMOVER-PRODUTO-EXIT.
+           IF WS-OPCAO = "E" OR WS-OPCAO = "e"
+               PERFORM P-EDITAR-PRODUTO THRU P-EDITAR-PRODUTO-EXIT.
+           IF WS-OPCAO = "A" OR WS-OPCAO = "a"
+               PERFORM P-AVALIAR-ESTOQUE THRU P-AVALIAR-ESTOQUE-EXIT.
+           IF WS-OPCAO = "M" OR WS-OPCAO = "m"
+               PERFORM P-MOSTRAR-LISTA THRU P-MOSTRAR-LISTA-EXIT.
+           IF WS-OPCAO = "V" OR WS-OPCAO = "v"
+               PERFORM P-ALERTA-VALIDADE THRU P-ALERTA-VALIDADE-EXIT.
+           IF WS-OPCAO = "X" OR WS-OPCAO = "x"
+               PERFORM P-RECONCILIAR-MARGEM
+                   THRU P-RECONCILIAR-MARGEM-EXIT.
+           IF WS-OPCAO = "B" OR WS-OPCAO = "b"
+               PERFORM P-SUGESTAO-COMPRA
+                   THRU P-SUGESTAO-COMPRA-EXIT.
+           IF WS-OPCAO = "S" OR WS-OPCAO = "s"
+               GO TO P-FIM-FECHA-ARQUIVOS.
+           GO TO P-MENU-PRINCIPAL.
+      ***********************
+      * PARAGRAFO DE CADASTRO *
+      ***********************
+       P-CADASTRAR-PRODUTO.
+           MOVE ZEROS TO SKU
+           MOVE SPACES TO NOME
+           MOVE ZEROS TO DIA MES ANO VALOR-CUSTO VALOR-VENDA
+               QTD-ESTOQUE PONTO-PEDIDO
+           MOVE SPACE TO WS-CONFIRMA
+           DISPLAY SS-TELA-CADASTRO
+           ACCEPT SS-TELA-CADASTRO
+           IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+               GO TO P-CADASTRAR-PRODUTO-EXIT.
+           WRITE PRODUTO
+               INVALID KEY
+                   CONTINUE.
+           IF WS-STATUS-ARQUIVO = "22"
+               MOVE "SKU JA CADASTRADO. USE EDITAR PARA ALTERAR."
+                   TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CADASTRAR-PRODUTO-EXIT.
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ERRO AO GRAVAR O PRODUTO." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-CADASTRAR-PRODUTO-EXIT.
+           PERFORM P-RECALCULAR-MARGEM THRU P-RECALCULAR-MARGEM-EXIT
+           MOVE SKU TO SKU-MOVIMENTO
+           SET MOVIMENTO-CADASTRO TO TRUE
+           MOVE ZEROS TO QTD-ANTERIOR
+           MOVE QTD-ESTOQUE TO QTD-NOVA
+           PERFORM P-REGISTRAR-MOVIMENTO THRU P-REGISTRAR-MOVIMENTO-EXIT
+           MOVE "PRODUTO CADASTRADO COM SUCESSO." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+       P-CADASTRAR-PRODUTO-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE REMOCAO *
+      ***********************
+       P-REMOVER-PRODUTO.
+           MOVE ZEROS TO SKU
+           MOVE SPACE TO WS-CONFIRMA
+           DISPLAY SS-TELA-PESQUISA-SKU
+           ACCEPT SS-TELA-PESQUISA-SKU
+           READ ARQUIVO-ESTOQUE
+               INVALID KEY
+                   MOVE "PRODUTO NAO ENCONTRADO." TO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   GO TO P-REMOVER-PRODUTO-EXIT.
+           DISPLAY SS-TELA-REMOVER-CONFIRMA
+           ACCEPT SS-TELA-REMOVER-CONFIRMA
+           IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+               GO TO P-REMOVER-PRODUTO-EXIT.
+           DELETE ARQUIVO-ESTOQUE
+               INVALID KEY
+                   CONTINUE.
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ERRO AO REMOVER O PRODUTO." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-REMOVER-PRODUTO-EXIT.
+           MOVE "N" TO WS-MARGEM-REMOVIDA
+           MOVE SKU TO SKU-MARGEM
+           READ ARQUIVO-MARGEM
+               INVALID KEY
+                   CONTINUE.
+           IF WS-STATUS-ARQUIVO-MARGEM = "00"
+               DELETE ARQUIVO-MARGEM
+                   INVALID KEY
+                       CONTINUE
+               IF WS-STATUS-ARQUIVO-MARGEM = "00"
+                   MOVE "S" TO WS-MARGEM-REMOVIDA
+               ELSE
+                   MOVE "MARGEM.DAT"             TO WS-LOG-ARQUIVO
+                   MOVE WS-STATUS-ARQUIVO-MARGEM TO WS-LOG-STATUS
+                   MOVE ZEROS                    TO WS-LOG-TENTATIVA
+                   PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+                   DISPLAY "ERRO AO REMOVER MARGEM DO PRODUTO - STATUS "
+                       WS-STATUS-ARQUIVO-MARGEM.
+           IF WS-MARGEM-REMOVIDA = "S"
+               MOVE "PRODUTO E MARGEM REMOVIDOS COM SUCESSO."
+                   TO WS-MENSAGEM
+           ELSE
+               MOVE "PRODUTO REMOVIDO COM SUCESSO (SEM MARGEM)."
+                   TO WS-MENSAGEM.
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+       P-REMOVER-PRODUTO-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE EDICAO  *
+      ***********************
+       P-EDITAR-PRODUTO.
+           MOVE ZEROS TO SKU
+           DISPLAY SS-TELA-PESQUISA-SKU
+           ACCEPT SS-TELA-PESQUISA-SKU
+           READ ARQUIVO-ESTOQUE
+               INVALID KEY
+                   MOVE "PRODUTO NAO ENCONTRADO." TO WS-MENSAGEM
+                   PERFORM P-MSG-ZERA THRU P-MSG-FIM
+                   GO TO P-EDITAR-PRODUTO-EXIT.
+           MOVE VALOR-CUSTO TO WS-CUSTO-ANTERIOR
+           MOVE VALOR-VENDA TO WS-VENDA-ANTERIOR
+           MOVE QTD-ESTOQUE TO WS-QTD-ANTERIOR-EDICAO
+           MOVE SPACE TO WS-CONFIRMA
+           DISPLAY SS-TELA-EDITAR
+           ACCEPT SS-TELA-EDITAR
+           IF WS-CONFIRMA NOT = "S" AND WS-CONFIRMA NOT = "s"
+               GO TO P-EDITAR-PRODUTO-EXIT.
+           REWRITE PRODUTO
+               INVALID KEY
+                   CONTINUE.
+           IF WS-STATUS-ARQUIVO NOT = "00"
+               MOVE "ERRO AO ALTERAR O PRODUTO." TO WS-MENSAGEM
+               PERFORM P-MSG-ZERA THRU P-MSG-FIM
+               GO TO P-EDITAR-PRODUTO-EXIT.
+           IF VALOR-CUSTO NOT = WS-CUSTO-ANTERIOR
+                   OR VALOR-VENDA NOT = WS-VENDA-ANTERIOR
+               PERFORM P-RECALCULAR-MARGEM
+                   THRU P-RECALCULAR-MARGEM-EXIT.
+           IF QTD-ESTOQUE NOT = WS-QTD-ANTERIOR-EDICAO
+               MOVE SKU TO SKU-MOVIMENTO
+               SET MOVIMENTO-EDICAO TO TRUE
+               MOVE WS-QTD-ANTERIOR-EDICAO TO QTD-ANTERIOR
+               MOVE QTD-ESTOQUE TO QTD-NOVA
+               PERFORM P-REGISTRAR-MOVIMENTO
+                   THRU P-REGISTRAR-MOVIMENTO-EXIT.
+           MOVE "PRODUTO ALTERADO COM SUCESSO." TO WS-MENSAGEM
+           PERFORM P-MSG-ZERA THRU P-MSG-FIM.
+       P-EDITAR-PRODUTO-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE MARGEM  *
+      ***********************
+       P-RECALCULAR-MARGEM.
+           MOVE SKU TO SKU-MARGEM
+           IF VALOR-CUSTO = ZERO
+               MOVE ZEROS TO MARGEM
+           ELSE
+               COMPUTE MARGEM ROUNDED =
+                   (VALOR-VENDA - VALOR-CUSTO) / VALOR-CUSTO.
+           REWRITE PRODUTO-MARGEM
+               INVALID KEY
+                   WRITE PRODUTO-MARGEM
+                       INVALID KEY
+                           CONTINUE.
+           IF WS-STATUS-ARQUIVO-MARGEM NOT = "00"
+               MOVE "MARGEM.DAT"             TO WS-LOG-ARQUIVO
+               MOVE WS-STATUS-ARQUIVO-MARGEM TO WS-LOG-STATUS
+               MOVE ZEROS                    TO WS-LOG-TENTATIVA
+               PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+               DISPLAY "ERRO AO GRAVAR MARGEM DO PRODUTO - STATUS "
+                   WS-STATUS-ARQUIVO-MARGEM.
+       P-RECALCULAR-MARGEM-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE MOVIMENTO  *
+      ***********************
+       P-REGISTRAR-MOVIMENTO.
+           MOVE SKU-MOVIMENTO    TO WS-MOV-SKU-NOVO
+           MOVE TIPO-MOVIMENTO   TO WS-MOV-TIPO-NOVO
+           MOVE QTD-ANTERIOR     TO WS-MOV-QTD-ANT-NOVO
+           MOVE QTD-NOVA         TO WS-MOV-QTD-NOVA-NOVO
+           MOVE WS-MOV-SKU-NOVO  TO SKU-MOVIMENTO
+           MOVE 99999999         TO SEQ-MOVIMENTO
+           START ARQUIVO-MOVIMENTO
+               KEY IS NOT GREATER THAN CHAVE-MOVIMENTO
+               INVALID KEY
+                   MOVE ZEROS TO WS-PROX-SEQ-MOVIMENTO
+                   GO TO P-REGISTRAR-MOVIMENTO-GRAVA.
+           READ ARQUIVO-MOVIMENTO NEXT RECORD
+               AT END
+                   MOVE ZEROS TO WS-PROX-SEQ-MOVIMENTO
+                   GO TO P-REGISTRAR-MOVIMENTO-GRAVA.
+           IF SKU-MOVIMENTO = WS-MOV-SKU-NOVO
+               COMPUTE WS-PROX-SEQ-MOVIMENTO = SEQ-MOVIMENTO + 1
+           ELSE
+               MOVE ZEROS TO WS-PROX-SEQ-MOVIMENTO.
+       P-REGISTRAR-MOVIMENTO-GRAVA.
+           MOVE WS-MOV-SKU-NOVO       TO SKU-MOVIMENTO
+           MOVE WS-PROX-SEQ-MOVIMENTO TO SEQ-MOVIMENTO
+           ACCEPT DATA-MOVIMENTO FROM DATE YYYYMMDD
+           MOVE WS-MOV-TIPO-NOVO      TO TIPO-MOVIMENTO
+           MOVE WS-MOV-QTD-ANT-NOVO   TO QTD-ANTERIOR
+           MOVE WS-MOV-QTD-NOVA-NOVO  TO QTD-NOVA
+           COMPUTE QTD-VARIACAO = QTD-NOVA - QTD-ANTERIOR
+           WRITE REGISTRO-MOVIMENTO
+               INVALID KEY
+                   CONTINUE.
+           IF WS-STATUS-ARQUIVO-MOVIMENTO NOT = "00"
+               MOVE "MOVIMENTO.DAT"             TO WS-LOG-ARQUIVO
+               MOVE WS-STATUS-ARQUIVO-MOVIMENTO TO WS-LOG-STATUS
+               MOVE ZEROS                       TO WS-LOG-TENTATIVA
+               PERFORM P-GRAVAR-LOG-ERRO THRU P-GRAVAR-LOG-ERRO-EXIT
+               DISPLAY "ERRO AO REGISTRAR MOVIMENTO - STATUS "
+                   WS-STATUS-ARQUIVO-MOVIMENTO.
+       P-REGISTRAR-MOVIMENTO-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE AVALIACAO  *
+      ***********************
+       P-AVALIAR-ESTOQUE.
+           MOVE ZEROS TO WS-TOTAL-CUSTO WS-TOTAL-VENDA
+           DISPLAY " "
+           DISPLAY "================================================"
+           DISPLAY " AVALIACAO DE ESTOQUE"
+           DISPLAY "================================================"
+           DISPLAY "SKU  NOME                      QTD  CUSTO  VENDA"
+               " LUCRO"
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN SKU
+               INVALID KEY
+                   GO TO P-AVALIAR-ESTOQUE-TOTAIS.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-AVALIAR-ESTOQUE-TOTAIS.
+       P-AVALIAR-ESTOQUE-LINHA.
+           COMPUTE WS-ITEM-CUSTO = QTD-ESTOQUE * VALOR-CUSTO
+           COMPUTE WS-ITEM-VENDA = QTD-ESTOQUE * VALOR-VENDA
+           ADD WS-ITEM-CUSTO TO WS-TOTAL-CUSTO
+           ADD WS-ITEM-VENDA TO WS-TOTAL-VENDA
+           MOVE "N" TO WS-MARGEM-AUSENTE
+           MOVE SKU TO SKU-MARGEM
+           READ ARQUIVO-MARGEM
+               INVALID KEY
+                   MOVE ZEROS TO MARGEM
+                   MOVE "S" TO WS-MARGEM-AUSENTE.
+           COMPUTE WS-ITEM-LUCRO ROUNDED = WS-ITEM-VENDA - WS-ITEM-CUSTO
+           DISPLAY SKU " " NOME " " QTD-ESTOQUE " " WS-ITEM-CUSTO " "
+               WS-ITEM-VENDA " " WS-ITEM-LUCRO
+           IF WS-MARGEM-AUSENTE = "S"
+               DISPLAY "     (SEM MARGEM CADASTRADA)".
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-AVALIAR-ESTOQUE-TOTAIS.
+           GO TO P-AVALIAR-ESTOQUE-LINHA.
+       P-AVALIAR-ESTOQUE-TOTAIS.
+           DISPLAY "================================================"
+           DISPLAY "TOTAL DE CUSTO EM ESTOQUE: " WS-TOTAL-CUSTO
+           DISPLAY "TOTAL DE VENDA EM ESTOQUE: " WS-TOTAL-VENDA
+           DISPLAY "PRESSIONE ENTER PARA VOLTAR AO MENU..."
+           ACCEPT WS-CONFIRMA.
+       P-AVALIAR-ESTOQUE-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE LISTAGEM  *
+      ***********************
+       P-MOSTRAR-LISTA.
+           MOVE "1" TO WS-MODO-LISTA
+           MOVE SPACES TO WS-NOME-PESQUISA
+           DISPLAY SS-TELA-LISTA-OPCAO
+           ACCEPT SS-TELA-LISTA-OPCAO
+           MOVE ZEROS TO WS-CONTADOR-LISTA
+           DISPLAY " "
+           DISPLAY "================ LISTA DE PRODUTOS ================"
+           IF WS-MODO-LISTA = "2"
+               GO TO P-MOSTRAR-LISTA-POR-NOME.
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN SKU
+               INVALID KEY
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           GO TO P-MOSTRAR-LISTA-LINHA.
+       P-MOSTRAR-LISTA-POR-NOME.
+           PERFORM P-CALCULAR-TAMANHO-NOME
+               THRU P-CALCULAR-TAMANHO-NOME-EXIT
+           MOVE WS-NOME-PESQUISA TO NOME
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN NOME
+               INVALID KEY
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-MOSTRAR-LISTA-FIM.
+       P-MOSTRAR-LISTA-LINHA.
+           IF WS-MODO-LISTA = "2" AND WS-NOME-PESQUISA-LEN > ZERO
+               IF NOME(1:WS-NOME-PESQUISA-LEN) NOT =
+                       WS-NOME-PESQUISA(1:WS-NOME-PESQUISA-LEN)
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           DISPLAY SKU " " NOME " QTD: " QTD-ESTOQUE
+           ADD 1 TO WS-CONTADOR-LISTA
+           IF WS-CONTADOR-LISTA NOT LESS THAN WS-PAG-TAMANHO
+               DISPLAY "ENTER P/ CONTINUAR OU S P/ SAIR..."
+               ACCEPT WS-CONFIRMA
+               MOVE ZEROS TO WS-CONTADOR-LISTA
+               IF WS-CONFIRMA = "S" OR WS-CONFIRMA = "s"
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-MOSTRAR-LISTA-FIM.
+           GO TO P-MOSTRAR-LISTA-LINHA.
+       P-MOSTRAR-LISTA-FIM.
+           DISPLAY "FIM DA LISTA. PRESSIONE ENTER PARA VOLTAR..."
+           ACCEPT WS-CONFIRMA.
+       P-MOSTRAR-LISTA-EXIT.
+           EXIT.
+
+       P-CALCULAR-TAMANHO-NOME.
+           MOVE 30 TO WS-POS-NOME.
+       P-CALCULAR-TAMANHO-NOME-LOOP.
+           IF WS-POS-NOME = ZERO
+               MOVE ZEROS TO WS-NOME-PESQUISA-LEN
+               GO TO P-CALCULAR-TAMANHO-NOME-EXIT.
+           IF WS-NOME-PESQUISA(WS-POS-NOME:1) NOT = SPACE
+               MOVE WS-POS-NOME TO WS-NOME-PESQUISA-LEN
+               GO TO P-CALCULAR-TAMANHO-NOME-EXIT.
+           SUBTRACT 1 FROM WS-POS-NOME
+           GO TO P-CALCULAR-TAMANHO-NOME-LOOP.
+       P-CALCULAR-TAMANHO-NOME-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE VALIDADE  *
+      ***********************
+       P-ALERTA-VALIDADE.
+           MOVE 30 TO WS-DIAS-ALERTA
+           DISPLAY SS-TELA-VALIDADE-OPCAO
+           ACCEPT SS-TELA-VALIDADE-OPCAO
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           COMPUTE WS-ORDINAL-ATUAL =
+               FUNCTION INTEGER-OF-DATE(WS-DATA-ATUAL)
+           DISPLAY " "
+           DISPLAY "========= PRODUTOS PROXIMOS DO VENCIMENTO ========="
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN SKU
+               INVALID KEY
+                   GO TO P-ALERTA-VALIDADE-FIM.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-ALERTA-VALIDADE-FIM.
+       P-ALERTA-VALIDADE-LINHA.
+           IF ANO = ZERO OR MES = ZERO OR MES > 12 OR DIA = ZERO
+                   OR DIA > 31
+               DISPLAY SKU " " NOME " VALIDADE INVALIDA - IGNORADO"
+               GO TO P-ALERTA-VALIDADE-PROXIMO.
+           PERFORM P-CALCULAR-DIAS-NO-MES
+               THRU P-CALCULAR-DIAS-NO-MES-EXIT
+           IF DIA > WS-DIAS-NO-MES
+               DISPLAY SKU " " NOME " VALIDADE INVALIDA - IGNORADO"
+               GO TO P-ALERTA-VALIDADE-PROXIMO.
+           COMPUTE WS-VALIDADE-YYYYMMDD = ANO * 10000 + MES * 100 + DIA
+           COMPUTE WS-ORDINAL-VALIDADE =
+               FUNCTION INTEGER-OF-DATE(WS-VALIDADE-YYYYMMDD)
+           COMPUTE WS-DIAS-RESTANTES =
+               WS-ORDINAL-VALIDADE - WS-ORDINAL-ATUAL
+           IF WS-DIAS-RESTANTES NOT GREATER THAN WS-DIAS-ALERTA
+               DISPLAY SKU " " NOME " VENCE " DIA "/" MES "/" ANO
+                   " FALTAM " WS-DIAS-RESTANTES " DIAS".
+       P-ALERTA-VALIDADE-PROXIMO.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-ALERTA-VALIDADE-FIM.
+           GO TO P-ALERTA-VALIDADE-LINHA.
+       P-ALERTA-VALIDADE-FIM.
+           DISPLAY "FIM DO ALERTA. PRESSIONE ENTER PARA VOLTAR..."
+           ACCEPT WS-CONFIRMA.
+       P-ALERTA-VALIDADE-EXIT.
+           EXIT.
+       P-CALCULAR-DIAS-NO-MES.
+           MOVE 31 TO WS-DIAS-NO-MES
+           IF MES = 4 OR MES = 6 OR MES = 9 OR MES = 11
+               MOVE 30 TO WS-DIAS-NO-MES
+               GO TO P-CALCULAR-DIAS-NO-MES-EXIT.
+           IF MES NOT = 2
+               GO TO P-CALCULAR-DIAS-NO-MES-EXIT.
+           MOVE 28 TO WS-DIAS-NO-MES
+           DIVIDE ANO BY 400 GIVING WS-QUOCIENTE-BISSEXTO
+               REMAINDER WS-RESTO-BISSEXTO
+           IF WS-RESTO-BISSEXTO = ZERO
+               MOVE 29 TO WS-DIAS-NO-MES
+               GO TO P-CALCULAR-DIAS-NO-MES-EXIT.
+           DIVIDE ANO BY 100 GIVING WS-QUOCIENTE-BISSEXTO
+               REMAINDER WS-RESTO-BISSEXTO
+           IF WS-RESTO-BISSEXTO = ZERO
+               GO TO P-CALCULAR-DIAS-NO-MES-EXIT.
+           DIVIDE ANO BY 4 GIVING WS-QUOCIENTE-BISSEXTO
+               REMAINDER WS-RESTO-BISSEXTO
+           IF WS-RESTO-BISSEXTO = ZERO
+               MOVE 29 TO WS-DIAS-NO-MES.
+       P-CALCULAR-DIAS-NO-MES-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE RECONCILIACAO  *
+      ***********************
+       P-RECONCILIAR-MARGEM.
+           DISPLAY " "
+           DISPLAY "=========== RECONCILIACAO DE MARGEM ==========="
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN SKU
+               INVALID KEY
+                   GO TO P-RECONCILIAR-MARGEM-FIM.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-RECONCILIAR-MARGEM-FIM.
+       P-RECONCILIAR-MARGEM-LINHA.
+           MOVE SKU TO SKU-MARGEM
+           READ ARQUIVO-MARGEM
+               INVALID KEY
+                   DISPLAY SKU " " NOME " SEM MARGEM CADASTRADA"
+                   GO TO P-RECONCILIAR-MARGEM-PROXIMO.
+           IF VALOR-CUSTO = ZERO
+               DISPLAY SKU " " NOME " CUSTO ZERADO - MARGEM NAO"
+                   " CALCULADA"
+               GO TO P-RECONCILIAR-MARGEM-PROXIMO.
+           COMPUTE WS-MARGEM-CALCULADA ROUNDED =
+               (VALOR-VENDA - VALOR-CUSTO) / VALOR-CUSTO
+           COMPUTE WS-DIFERENCA-MARGEM = MARGEM - WS-MARGEM-CALCULADA
+           IF WS-DIFERENCA-MARGEM < 0
+               COMPUTE WS-DIFERENCA-MARGEM = WS-DIFERENCA-MARGEM * -1.
+           IF WS-DIFERENCA-MARGEM > WS-TOLERANCIA-MARGEM
+               DISPLAY SKU " " NOME " GRAVADA=" MARGEM
+                   " CALCULADA=" WS-MARGEM-CALCULADA.
+       P-RECONCILIAR-MARGEM-PROXIMO.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-RECONCILIAR-MARGEM-FIM.
+           GO TO P-RECONCILIAR-MARGEM-LINHA.
+       P-RECONCILIAR-MARGEM-FIM.
+           DISPLAY "FIM DA RECONCILIACAO. PRESSIONE ENTER P/ VOLTAR..."
+           ACCEPT WS-CONFIRMA.
+       P-RECONCILIAR-MARGEM-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO DE SUGESTAO DE COMPRA  *
+      ***********************
+       P-SUGESTAO-COMPRA.
+           DISPLAY " "
+           DISPLAY "======= SUGESTAO DE COMPRA (ESTOQUE BAIXO) ======="
+           SORT ARQUIVO-ORDENACAO ON DESCENDING KEY OS-DEFICIT
+               INPUT PROCEDURE IS P-SUGESTAO-GERAR
+                   THRU P-SUGESTAO-GERAR-EXIT
+               OUTPUT PROCEDURE IS P-SUGESTAO-IMPRIMIR
+                   THRU P-SUGESTAO-IMPRIMIR-EXIT
+           DISPLAY "FIM DA SUGESTAO. PRESSIONE ENTER PARA VOLTAR..."
+           ACCEPT WS-CONFIRMA.
+       P-SUGESTAO-COMPRA-EXIT.
+           EXIT.
+       P-SUGESTAO-GERAR.
+           MOVE LOW-VALUES TO SKU
+           START ARQUIVO-ESTOQUE KEY IS NOT LESS THAN SKU
+               INVALID KEY
+                   GO TO P-SUGESTAO-GERAR-EXIT.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-SUGESTAO-GERAR-EXIT.
+       P-SUGESTAO-GERAR-LINHA.
+           IF QTD-ESTOQUE NOT GREATER THAN PONTO-PEDIDO
+               COMPUTE OS-DEFICIT = PONTO-PEDIDO - QTD-ESTOQUE
+               MOVE SKU TO OS-SKU
+               MOVE NOME TO OS-NOME
+               MOVE QTD-ESTOQUE TO OS-QTD
+               MOVE PONTO-PEDIDO TO OS-PONTO
+               RELEASE REGISTRO-ORDENACAO.
+           READ ARQUIVO-ESTOQUE NEXT RECORD
+               AT END
+                   GO TO P-SUGESTAO-GERAR-EXIT.
+           GO TO P-SUGESTAO-GERAR-LINHA.
+       P-SUGESTAO-GERAR-EXIT.
+           EXIT.
+       P-SUGESTAO-IMPRIMIR.
+           RETURN ARQUIVO-ORDENACAO
+               AT END
+                   GO TO P-SUGESTAO-IMPRIMIR-EXIT.
+       P-SUGESTAO-IMPRIMIR-LINHA.
+           DISPLAY OS-SKU " " OS-NOME " QTD=" OS-QTD
+               " PONTO=" OS-PONTO " FALTAM=" OS-DEFICIT
+           RETURN ARQUIVO-ORDENACAO
+               AT END
+                   GO TO P-SUGESTAO-IMPRIMIR-EXIT.
+           GO TO P-SUGESTAO-IMPRIMIR-LINHA.
+       P-SUGESTAO-IMPRIMIR-EXIT.
+           EXIT.
+      ***********************
+      * PARAGRAFO LOG DE ERRO *
+      ***********************
+       P-GRAVAR-LOG-ERRO.
+           ACCEPT WS-LOG-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-HORA FROM TIME
+           OPEN EXTEND ARQUIVO-ERRO
+           IF WS-STATUS-ARQUIVO-ERRO NOT = "00"
+               OPEN OUTPUT ARQUIVO-ERRO.
+           MOVE SPACES TO REGISTRO-ERRO
+           STRING WS-LOG-DATA         DELIMITED BY SIZE
+               " "                    DELIMITED BY SIZE
+               WS-LOG-HORA            DELIMITED BY SIZE
+               " ARQUIVO="            DELIMITED BY SIZE
+               WS-LOG-ARQUIVO         DELIMITED BY SIZE
+               " STATUS="             DELIMITED BY SIZE
+               WS-LOG-STATUS          DELIMITED BY SIZE
+               " TENTATIVA="          DELIMITED BY SIZE
+               WS-LOG-TENTATIVA       DELIMITED BY SIZE
+               INTO REGISTRO-ERRO
+           WRITE REGISTRO-ERRO
+           CLOSE ARQUIVO-ERRO.
+       P-GRAVAR-LOG-ERRO-EXIT.
+           EXIT.
       ***********************
       * PARAGRAFO MENSAGEM  *
-      *********************** 
+      ***********************
        P-MSG-ZERA.
            MOVE ZEROS TO WS-TEMPORIZADOR.
 
@@ -135,7 +905,8 @@
       *********************** 
        P-FIM-FECHA-ARQUIVOS.
            CLOSE ARQUIVO-ESTOQUE
-           CLOSE ARQUIVO-MARGEM.
+           CLOSE ARQUIVO-MARGEM
+           CLOSE ARQUIVO-MOVIMENTO.
 
        P-FIM-EXIT.
            EXIT PROGRAM.
